@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  BIG5RSLT - BIG FIVE RESULTS HISTORY RECORD
+      *  ONE RECORD WRITTEN PER RESPONDENT BY BIGFIVE, READ BACK BY
+      *  DEPTRPT FOR THE DEPARTMENT ROLL-UP REPORT.
+      *****************************************************************
+       01  BIG5-RESULT-REC.
+           03  BR-RUN-DATE             PIC X(08).
+           03  BR-RESP-ID              PIC X(10).
+           03  BR-RESP-NAME            PIC X(30).
+           03  BR-RESP-DEPT            PIC X(20).
+           03  BR-TRAIT-SCORE OCCURS 5 TIMES.
+               05  BR-SUM-TRAIT        PIC 999.
+               05  BR-PCT-TRAIT        PIC 999V9.
+           03  FILLER                  PIC X(17).
