@@ -1,342 +1,744 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BIGFIVE.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-      *SOURCE-COMPUTER. PC    WITH DEBUGGING MODE.
-       SOURCE-COMPUTER. PC.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT BIGFIVE-FILE
-               ASSIGN TO UT-S-STMTS
-               ACCESS MODE IS SEQUENTIAL.
-
-           SELECT TRAITS-FILE
-               ASSIGN TO UT-S-TRAITS
-               ACCESS MODE IS SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  BIGFIVE-FILE
-              RECORD CONTAINS 80 CHARACTERS
-              BLOCK CONTAINS 0 RECORDS
-              RECORDING MODE IS F.
-
-       01  BIGFIVE-RECORD.
-           03 FILLER PIC X(80).
-
-       FD   TRAITS-FILE
-              RECORD CONTAINS 150 CHARACTERS
-              BLOCK CONTAINS 0 RECORDS
-              RECORDING MODE IS F.
-
-       01  TRAITS-RECORD.
-           03 FILLER PIC X(150).
-
-       WORKING-STORAGE SECTION.
-       01 DEBUG-MODE-SW PIC 9 VALUE 0.
-           88 DEBUG-MODE VALUE 1.
-       01 EOF-FLAGS.
-           03 NO-MORE-BIGFIVE-SW PIC X VALUE SPACE.
-               88 NO-MORE-BIGFIVE VALUE 'Y'.
-           03 NO-MORE-TRAITS-SW PIC X VALUE SPACE.
-               88 NO-MORE-TRAITS VALUE 'Y'.
-       01  WS-FS-BIGFIVE   PIC X(02).
-       01  WS-FS-TRAITS   PIC X(02).
-       01  MSG1.
-       03  FILLER PIC X(33) VALUE 'BIG FIVE PERSONALITY TEST'.
-       01  MSG2.
-       03  FILLER PIC X(33) VALUE 'Please respond to all of the stat'.
-       03  FILLER PIC X(33) VALUE 'ements and answer in sequence.  '.
-       01  MSG3.
-       03  FILLER PIC X(33) VALUE 'For each statement choose the res'.
-       03  FILLER PIC X(33) VALUE 'ponse that best represents your o'.
-       03  FILLER PIC X(33) VALUE 'pinion:'.
-       01  BFX PIC 99 VALUE 0.
-        01  BF-TABLE-AREA.
-            03  BF-COUNT    PIC 99 VALUE 0.
-            03  BF-TABLE-DEF.
-                05  BF-REC OCCURS 50 TIMES.
-                  07  BF-TRAIT-SCX   PIC 9.
-                  07  BF-NEG-FLAG    PIC X.
-                  07    FILLER      PIC X.
-                  07  BF-QUESTION   PIC X(60).
-                  07  FILLER        PIC X(17).
-       01  ANS-TABLE-AREA.
-           03  ANS-VALUE   PIC 9 OCCURS 50 TIMES.
-       01  PRX PIC 9.
-       01  SCX PIC 9.
-       01  SEQ-ID  PIC 99.
-       01  SUM-TRAIT-TABLE-AREA.
-         03 FILLER PIC X(20) VALUE 'EXTRAVERSION'.
-           03  SUM-EXTRAVERSION       PIC 999.
-               03  PCT-EXTRAVERSION       PIC 999V9.
-          03 FILLER PIC X(20) VALUE 'AGGREABLENESS'.
-           03  SUM-AGREEABLENESS      PIC 999.
-               03  PCT-AGREEABLENESS      PIC 999V9.
-          03 FILLER PIC X(20) VALUE 'CONSCIENTIOUSNESS'.
-           03  SUM-CONSCIENTIOUS        PIC 999.
-               03  PCT-CONSCIENTIOUS        PIC 999V9.
-          03 FILLER PIC X(20) VALUE 'EMOTIONAL STABILITY'.
-           03  SUM-EMOTIONAL            PIC 999.
-               03  PCT-EMOTIONAL            PIC 999V9.
-          03 FILLER PIC X(20) VALUE 'INTELLECT'.
-           03  SUM-INTELLECT           PIC 999.
-               03  PCT-INTELLECT           PIC 999V9.
-       01  FILLER REDEFINES SUM-TRAIT-TABLE-AREA.
-           03  FILLER OCCURS 5 TIMES.
-               05 LBL-TRAIT                PIC X(20).
-               05 SUM-TRAIT                 PIC 999.
-               05 PCT-TRAIT                 PIC 999V9.
-       01   DSP-TRAIT                 PIC ZZ9.9.
-   	   01  TR-RECORD.
-           03  TR-REC-ID   PIC 9.
-           03  TR-REC-LVL PIC 9.
-           03  TR-REC-DESC      PIC X(128).
-           03  FILLER  PIC X(20).
-       01  LVX PIC 9.
-       01  TR-TRAITS-TABLE-AREA.
-           03  TR-COUNT    PIC 9.
-           03  TR-TRAIT OCCURS 5 TIMES.
-               05  TR-TRAIT-DESC PIC X(128).
-               05 TR-TRAIT-LEVEL-DESC  PIC X(128) OCCURS 3 TIMES.
-        01 SEQNO       PIC Z9..
-        01 CHOICES PIC X(72) VALUE '1=Very Inaccurate  2=Inaccurate  3=N
-      -    'eutral  4=Accurate  5=Very Accurate'.
-       01  ANS-X PIC X.
-       01  ANS REDEFINES ANS-X PIC 9.
-
-       01  INPSTR-TEXT PIC X(1024) VALUE 'YOUR-GENERATED-INPSTR-HERE'.
-       01  FILLER REDEFINES INPSTR-TEXT.
-           03  INPS-CH PIC X OCCURS 128.
-       01  INPSTR-LENGTH PIC 9(4) VALUE 128.
-       01  INDEX-POS PIC 9(4) VALUE 1.
-       01  LINE-BUFFER PIC X(80).
-       01  FILLLER REDEFINES LINE-BUFFER.
-           03  LBUF-CH PIC X OCCURS 80.
-       01  REMAINING-LEN PIC 9(4).
-       01  COPY-LEN PIC 9(4).
-       01  SPACE-POS PIC 9(4).
-       01  DISP-LEN PIC 99 VALUE 80.
-       01  CCX      PIC 9999.
-       01  LCX      PIC 9999.
-       01  WS-TIME     PIC X(06).
-       01  FILLER REDEFINES WS-TIME.
-           03  WS-HH   PIC 99.
-           03  WS-MM   PIC 99.
-           03  WS-SS   PIC 99.
-       01  WS-TOT-SECS  PIC S9(7) COMP-3.
-       01  WS-SEED  PIC S9(5) COMP-3.
-       01  WS-CURR-VALUE   PIC S9(13) COMP-3.
-       01  TEMP1               PIC S9(13) COMP-3.
-       01  TEMP2              PIC S9(13) COMP-3.
-       01  TEMP3             PIC S9(13) COMP-3.
-       01  RESULT             PIC S9(13) COMP-3.
-       01  NEXT-STATE          PIC S9(13) COMP-3.
-       01  CURR-VAL            PIC S9(13) COMP-3.
-       01  RAND-AREA.
-        05  MULT-FACTOR        PIC 9(5)   VALUE 7.
-   	    05  INCRVAL            PIC 9(5)   VALUE 3.
-   	    05  MODULUS-VAL      PIC 9(6)   VALUE 11.
-   	    05  MOD5               PIC 9(1)   VALUE 5.
-       01  REDISP-X PIC X.
-       01  FILLER REDEFINES REDISP-X.
-         03  REDISP PIC 9,
-
-       PROCEDURE DIVISION.
-      *    MOVE 1 TO  DEBUG-MODE-SW.
-           PERFORM LOAD-BIGFIVE.
-           PERFORM LOAD-TRAITS.
-      *   IF DEBUG-MODE
-      *    PERFORM RAND-ANSWERS
-      *    ELSE
-           PERFORM ACCEPT-ANSWERS.
-           PERFORM COMPUTE-SCORES.
-           PERFORM SHOW-SCORES.
-           DISPLAY 'RE-DISPLAY?(1=YES)'.
-           ACCEPT REDISP-X.
-           PERFORM RE-DISPLAY
-           UNTIL NOT (REDISP-X NUMERIC AND REDISP= 1).
-           GOBACK.
-       RE-DISPLAY.
-           PERFORM SHOW-SCORES.
-           DISPLAY 'RE-DISPLAY?(1=YES)'.
-           ACCEPT REDISP-X.
-       LOAD-BIGFIVE.
-            OPEN INPUT BIGFIVE-FILE.
-            MOVE 0 TO BF-COUNT.
-            PERFORM READ-BIGFIVE.
-            PERFORM PROCESS-BIGFIVE UNTIL NO-MORE-BIGFIVE.
-            CLOSE BIGFIVE-FILE.
-       PROCESS-BIGFIVE.
-           ADD 1 TO BF-COUNT.
-           MOVE BIGFIVE-RECORD TO BF-REC (BF-COUNT).
-           PERFORM READ-BIGFIVE.
-
-       READ-BIGFIVE.
-           READ BIGFIVE-FILE
-           AT END MOVE 'Y' TO NO-MORE-BIGFIVE-SW.
-
-       LOAD-TRAITS.
-            OPEN INPUT TRAITS-FILE.
-            MOVE 0 TO TR-COUNT.
-
-            PERFORM READ-TRAITS.
-            PERFORM PROCESS-TRAITS
-               UNTIL NO-MORE-TRAITS.
-
-            CLOSE TRAITS-FILE.
-       PROCESS-TRAITS.
-           ADD 1 TO TR-COUNT
-      *    DISPLAY TR-REC-ID ' ' TR-REC-LVL ' ' TR-REC-DESC.
-           IF TR-REC-LVL = 0
-               MOVE TR-REC-DESC    TO TR-TRAIT-DESC (TR-REC-ID)
-           ELSE
-                MOVE TR-REC-DESC
-               TO TR-TRAIT-LEVEL-DESC (TR-REC-ID, TR-REC-LVL).
-
-           PERFORM READ-TRAITS.
-       READ-TRAITS.
-           READ TRAITS-FILE INTO TR-RECORD
-           AT END MOVE 'Y' TO NO-MORE-TRAITS-SW.
-
-       RAND-ANSWERS.
-      *    ACCEPT WS-TIME FROM TIME.
-           MOVE TIME-OF-DAY TO WS-TIME.
-           DISPLAY WS-TIME.
-      *    DISPLAY 'DEBUGGING MODE'.
-           COMPUTE WS-TOT-SECS = WS-HH * 3600 + WS-MM * 60 + WS-SS.
-           DIVIDE WS-TOT-SECS BY MODULUS-VAL
-               GIVING TEMP1 REMAINDER WS-SEED.
-           MOVE WS-SEED TO CURR-VAL.
-      *    MOVE 0 TO CURR-VAL
-           PERFORM GET-NEXT-RAND
-                VARYING BFX FROM 1 BY +1
-                UNTIL BFX >    BF-COUNT.
-
-
-       GET-NEXT-RAND.
-           COMPUTE NEXT-STATE =
-           (CURR-VAL * MULT-FACTOR) + INCRVAL.
-           DIVIDE NEXT-STATE BY MODULUS-VAL GIVING TEMP1 REMAINDER TEMP2.
-           DIVIDE TEMP2 BY MOD5 GIVING TEMP3 REMAINDER RESULT.
-           ADD 1 TO RESULT.
-
-	       MOVE RESULT TO ANS.
-	       MOVE TEMP2 TO CURR-VAL.
-           MOVE ANS TO ANS-VALUE (BFX).
-
-       ACCEPT-ANSWERS.
-           DISPLAY MSG1 ' (' BF-COUNT ' items)'.
-           DISPLAY MSG2.
-           DISPLAY MSG3.
-
-           PERFORM GET-STMT-ANSWER VARYING BFX FROM 1 BY +1
-           UNTIL BFX > BF-COUNT.
-       GET-STMT-ANSWER.
-            PERFORM GET-ANSWER.
-            PERFORM GET-ANSWER
-                UNTIL ANS-X NUMERIC AND NOT (ANS<1 OR ANS>5).
-
-           MOVE ANS TO ANS-VALUE(BFX).
-
-       GET-ANSWER.
-               MOVE BFX TO SEQNO .
-               DISPLAY ' '.
-               DISPLAY SEQNO  ' ' BF-QUESTION (BFX).
-               DISPLAY CHOICES.
-               DISPLAY 'Select the answer that best applies to you'.
-               ACCEPT ANS-X.
-
-       COMPUTE-SCORES.
-           PERFORM CLEAR-SUM-TRAIT
-             VARYING SCX FROM 1 BY +1 UNTIL SCX > 5.
-
-
-           PERFORM SCORE-SUM-TRAIT VARYING BFX FROM 1 BY +1
-             UNTIL BFX > BF-COUNT.
-
-       CLEAR-SUM-TRAIT.
-           MOVE ZEROES TO SUM-TRAIT (SCX).
-       SCORE-SUM-TRAIT.
-              MOVE BF-TRAIT-SCX (BFX) TO SCX.
-
-               IF BF-NEG-FLAG (BFX) = ' '
-                   MOVE ANS-VALUE (BFX) TO TEMP2
-                   ADD TEMP2 TO SUM-TRAIT(SCX)
-               ELSE
-                   SUBTRACT ANS-VALUE(BFX) FROM 6 GIVING TEMP2
-                   ADD TEMP2 TO SUM-TRAIT(SCX).
-
-      *        DISPLAY 'BFC=' BFX ' SEQ=' SEQ-ID
-      *        ' SCX=' SCX ' scor=' ANS-VALUE(BFX) ' ADJS=' TEMP2.
-       SHOW-SCORES.
-           PERFORM SHOW-TRAIT-SCORE
-           VARYING SCX FROM 1 BY +1 UNTIL SCX>5.
-       SHOW-TRAIT-SCORE.
-            COMPUTE  PCT-TRAIT (SCX)
-               = SUM-TRAIT (SCX) / BF-COUNT * 100.
-
-               IF PCT-TRAIT(SCX) < 34.0
-                   MOVE 1 TO LVX
-               ELSE
-                   IF PCT-TRAIT (SCX) > 66.0
-                       MOVE 3 TO LVX
-                   ELSE
-                       MOVE 2 TO LVX.
-
-               MOVE PCT-TRAIT (SCX) TO DSP-TRAIT .
-      *       DISPLAY SCX ':' SUM-TRAIT (SCX) ' ' PCT-TRAIT (SCX)
-      *       ' ' DSP-TRAIT  '%'
-      *        ' LVL=' LVX.
-               DISPLAY ' '.
-               DISPLAY LBL-TRAIT(SCX) ' ' DSP-TRAIT  '%'
-      *        DISPLAY TR-TRAIT-DESC (SCX).
-      *        DISPLAY TR-TRAIT-LEVEL-DESC(SCX,LVX).
-               MOVE TR-TRAIT-DESC (SCX) TO INPSTR-TEXT
-               PERFORM WORD-WRAP-INPSTR.
-               MOVE TR-TRAIT-LEVEL-DESC(SCX,LVX) TO INPSTR-TEXT.
-               PERFORM WORD-WRAP-INPSTR.
-
-       WORD-WRAP-INPSTR.
-            MOVE 1 TO INDEX-POS.
-           PERFORM WORD-WRAP UNTIL INDEX-POS > INPSTR-LENGTH.
-
-       WORD-WRAP.
-           COMPUTE REMAINING-LEN = INPSTR-LENGTH - INDEX-POS + 1.
-           MOVE 1 TO LCX.
-           MOVE INDEX-POS TO CCX.
-           PERFORM INPSTR-TO-LINE UNTIL LCX > DISP-LEN,
-           IF REMAINING-LEN > DISP-LEN
-               MOVE  DISP-LEN TO COPY-LEN
-               PERFORM FIND-SPACE-BACKWARDS
-           ELSE
-               MOVE REMAINING-LEN TO COPY-LEN.
-           MOVE SPACES TO LINE-BUFFER.
-           MOVE 1 TO LCX.
-           MOVE INDEX-POS TO CCX.
-           PERFORM INPSTR-TO-LINE UNTIL LCX > COPY-LEN.
-           DISPLAY LINE-BUFFER.
-           ADD COPY-LEN TO INDEX-POS.
-       INPSTR-TO-LINE.
-           MOVE INPS-CH (CCX) TO LBUF-CH (LCX).
-           ADD 1 TO LCX.
-           ADD 1 TO CCX.
-
-       FIND-SPACE-BACKWARDS.
-           MOVE  DISP-LEN TO SPACE-POS,
-           PERFORM BACK-SPACE
-           UNTIL SPACE-POS < 1 OR LBUF-CH(SPACE-POS)  = ' '.
-
-           IF SPACE-POS > 1
-               MOVE SPACE-POS TO COPY-LEN.
-
-       BACK-SPACE.
-           SUBTRACT 1 FROM SPACE-POS.
-       SKIP-TO-NEXT-WORD.
-           IF INDEX-POS < INPSTR-LENGTH AND
-              INPS-CH(INDEX-POS) IS NOT EQUAL TO ' '
-               ADD 1 TO INDEX-POS
-           ELSE
-              NEXT SENTENCE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BIGFIVE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *SOURCE-COMPUTER. PC    WITH DEBUGGING MODE.
+       SOURCE-COMPUTER. PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BIGFIVE-FILE
+               ASSIGN TO UT-S-STMTS
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT TRAITS-FILE
+               ASSIGN TO UT-S-TRAITS
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT BIG5-RESULTS-FILE
+               ASSIGN TO UT-S-RESULTS
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RESULTS.
+
+           SELECT ANSWERS-FILE
+               ASSIGN TO UT-S-ANSWERS
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ANSWERS.
+
+           SELECT NORMS-FILE
+               ASSIGN TO UT-S-NORMS
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-NORMS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO UT-S-CKPT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-RESP-ID
+               FILE STATUS IS WS-FS-CKPT.
+
+           SELECT TRAIT-EXTRACT-FILE
+               ASSIGN TO UT-S-XTRACT
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-XTRACT.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BIGFIVE-FILE
+              RECORD CONTAINS 80 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  BIGFIVE-RECORD.
+           03 FILLER PIC X(80).
+
+       FD   TRAITS-FILE
+              RECORD CONTAINS 150 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  TRAITS-RECORD.
+           03 FILLER PIC X(150).
+
+       FD  BIG5-RESULTS-FILE
+              RECORD CONTAINS 120 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  BIG5-RESULTS-RECORD.
+           03 FILLER PIC X(120).
+
+       FD  ANSWERS-FILE
+              RECORD CONTAINS 183 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  ANSWERS-RECORD.
+           03 FILLER PIC X(183).
+
+       FD  NORMS-FILE
+              RECORD CONTAINS 40 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  NORMS-RECORD.
+           03 FILLER PIC X(40).
+
+       FD  CHECKPOINT-FILE
+              RECORD CONTAINS 133 CHARACTERS
+              RECORDING MODE IS F.
+
+       01  CHECKPOINT-RECORD.
+           03  CK-RESP-ID     PIC X(10).
+           03  CK-LAST-BFX    PIC 999.
+           03  CK-ANSWERS     PIC 9 OCCURS 120 TIMES.
+
+       FD  TRAIT-EXTRACT-FILE
+              RECORD CONTAINS 132 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  TRAIT-EXTRACT-RECORD.
+           03  TX-TRAIT-ID    PIC 9.
+           03  FILLER         PIC X VALUE SPACE.
+           03  TX-LEVEL       PIC 9.
+           03  FILLER         PIC X VALUE SPACE.
+           03  TX-DESC        PIC X(128).
+
+       WORKING-STORAGE SECTION.
+           COPY BIG5RSLT.
+
+       01 DEBUG-MODE-SW PIC 9 VALUE 0.
+           88 DEBUG-MODE VALUE 1.
+       01 EOF-FLAGS.
+           03 NO-MORE-BIGFIVE-SW PIC X VALUE SPACE.
+               88 NO-MORE-BIGFIVE VALUE 'Y'.
+           03 NO-MORE-TRAITS-SW PIC X VALUE SPACE.
+               88 NO-MORE-TRAITS VALUE 'Y'.
+           03 NO-MORE-ANSWERS-SW PIC X VALUE SPACE.
+               88 NO-MORE-ANSWERS VALUE 'Y'.
+           03 NO-MORE-NORMS-SW PIC X VALUE SPACE.
+               88 NO-MORE-NORMS VALUE 'Y'.
+       01  WS-FS-BIGFIVE   PIC X(02).
+       01  WS-FS-TRAITS   PIC X(02).
+       01  WS-FS-RESULTS   PIC X(02).
+       01  WS-FS-ANSWERS   PIC X(02).
+       01  WS-FS-NORMS     PIC X(02).
+       01  WS-FS-CKPT      PIC X(02).
+       01  WS-FS-XTRACT    PIC X(02).
+       01  WS-RUN-DATE     PIC X(08).
+       01  CK-START-BFX    PIC 999 VALUE 1.
+       01  CK-CHECKPOINT-INTERVAL PIC 9 VALUE 5.
+       01  CK-TEMP-DIV     PIC 999.
+       01  CK-TEMP-REM     PIC 999.
+       01  CKX             PIC 999.
+       01  RESPONDENT-INFO.
+           03  RESP-ID        PIC X(10).
+           03  RESP-NAME      PIC X(30).
+           03  RESP-DEPT      PIC X(20).
+           03  RESP-AGE-BAND  PIC X(02).
+           03  RESP-GENDER    PIC X(01).
+       01  NORM-RECORD.
+           03  NM-TRAIT-ID     PIC 9.
+           03  NM-AGE-BAND     PIC X(02).
+           03  NM-GENDER       PIC X(01).
+           03  NM-MEAN         PIC 999V9.
+           03  NM-SD           PIC 99V9.
+           03  FILLER          PIC X(29).
+       01  NMX PIC 99.
+       01  NORMS-TABLE-AREA.
+           03  NM-COUNT    PIC 99 VALUE 0.
+           03  NM-MAX-ENTRIES PIC 99 VALUE 50.
+           03  NM-ENTRY OCCURS 50 TIMES.
+               05  NM-E-TRAIT-ID   PIC 9.
+               05  NM-E-AGE-BAND   PIC X(02).
+               05  NM-E-GENDER     PIC X(01).
+               05  NM-E-MEAN       PIC 999V9.
+               05  NM-E-SD         PIC 99V9.
+       01  NORM-FOUND-SW PIC X VALUE 'N'.
+           88  NORM-FOUND VALUE 'Y'.
+       01  TRAIT-USED-TABLE.
+           03  TRAIT-USED PIC X OCCURS 5 TIMES.
+       01  VALIDATION-ERROR-SW PIC X VALUE 'N'.
+           88  VALIDATION-FAILED VALUE 'Y'.
+       01  NM-MATCH-IDX PIC 99.
+       01  T-SCORE-TRAIT PIC S999V9.
+       01  DSP-T-SCORE   PIC -ZZ9.9.
+       01  RUN-MODE-X PIC X.
+       01  FILLER REDEFINES RUN-MODE-X.
+           03  RUN-MODE PIC 9.
+       01  RUN-LANG-CODE PIC X(02).
+       01  ANSWER-SHEET.
+           03  AF-RESP-ID     PIC X(10).
+           03  AF-RESP-NAME   PIC X(30).
+           03  AF-RESP-DEPT   PIC X(20).
+           03  AF-AGE-BAND    PIC X(02).
+           03  AF-GENDER      PIC X(01).
+           03  AF-ANSWER      PIC 9 OCCURS 120 TIMES.
+       01  MSG1.
+       03  FILLER PIC X(33) VALUE 'BIG FIVE PERSONALITY TEST'.
+       01  MSG2.
+       03  FILLER PIC X(33) VALUE 'Please respond to all of the stat'.
+       03  FILLER PIC X(33) VALUE 'ements and answer in sequence.  '.
+       01  MSG3.
+       03  FILLER PIC X(33) VALUE 'For each statement choose the res'.
+       03  FILLER PIC X(33) VALUE 'ponse that best represents your o'.
+       03  FILLER PIC X(33) VALUE 'pinion:'.
+       01  BFX PIC 999 VALUE 0.
+        01  BF-TABLE-AREA.
+            03  BF-COUNT    PIC 999 VALUE 0.
+            03  BF-MAX-ITEMS PIC 999 VALUE 120.
+            03  BF-TABLE-DEF.
+                05  BF-REC OCCURS 120 TIMES.
+                  07  BF-TRAIT-SCX   PIC 9.
+                  07  BF-NEG-FLAG    PIC X.
+                  07    FILLER      PIC X.
+                  07  BF-QUESTION   PIC X(60).
+                  07  FILLER        PIC X(17).
+       01  ANS-TABLE-AREA.
+           03  ANS-VALUE   PIC 9 OCCURS 120 TIMES.
+       01  PRX PIC 9.
+       01  SCX PIC 9.
+       01  SEQ-ID  PIC 99.
+       01  SUM-TRAIT-TABLE-AREA.
+         03 FILLER PIC X(20) VALUE 'EXTRAVERSION'.
+           03  SUM-EXTRAVERSION       PIC 999.
+               03  PCT-EXTRAVERSION       PIC 999V9.
+          03 FILLER PIC X(20) VALUE 'AGGREABLENESS'.
+           03  SUM-AGREEABLENESS      PIC 999.
+               03  PCT-AGREEABLENESS      PIC 999V9.
+          03 FILLER PIC X(20) VALUE 'CONSCIENTIOUSNESS'.
+           03  SUM-CONSCIENTIOUS        PIC 999.
+               03  PCT-CONSCIENTIOUS        PIC 999V9.
+          03 FILLER PIC X(20) VALUE 'EMOTIONAL STABILITY'.
+           03  SUM-EMOTIONAL            PIC 999.
+               03  PCT-EMOTIONAL            PIC 999V9.
+          03 FILLER PIC X(20) VALUE 'INTELLECT'.
+           03  SUM-INTELLECT           PIC 999.
+               03  PCT-INTELLECT           PIC 999V9.
+       01  FILLER REDEFINES SUM-TRAIT-TABLE-AREA.
+           03  FILLER OCCURS 5 TIMES.
+               05 LBL-TRAIT                PIC X(20).
+               05 SUM-TRAIT                 PIC 999.
+               05 PCT-TRAIT                 PIC 999V9.
+       01   DSP-TRAIT                 PIC ZZ9.9.
+       01  TR-RECORD.
+           03  TR-REC-ID   PIC 9.
+           03  TR-REC-LVL PIC 9.
+           03  TR-REC-DESC      PIC X(128).
+           03  TR-REC-LANG      PIC X(02).
+           03  FILLER  PIC X(18).
+       01  LVX PIC 9.
+       01  TR-TRAITS-TABLE-AREA.
+           03  TR-COUNT    PIC 9.
+           03  TR-TRAIT OCCURS 5 TIMES.
+               05  TR-TRAIT-DESC PIC X(128).
+               05 TR-TRAIT-LEVEL-DESC  PIC X(128) OCCURS 3 TIMES.
+        01 SEQNO       PIC ZZ9..
+        01 CHOICES PIC X(72) VALUE '1=Very Inaccurate  2=Inaccurate  3=N
+      -    'eutral  4=Accurate  5=Very Accurate'.
+       01  ANS-X PIC X.
+       01  ANS REDEFINES ANS-X PIC 9.
+
+       01  INPSTR-TEXT PIC X(1024) VALUE 'YOUR-GENERATED-INPSTR-HERE'.
+       01  FILLER REDEFINES INPSTR-TEXT.
+           03  INPS-CH PIC X OCCURS 128.
+       01  INPSTR-LENGTH PIC 9(4) VALUE 128.
+       01  INDEX-POS PIC 9(4) VALUE 1.
+       01  LINE-BUFFER PIC X(80).
+       01  FILLLER REDEFINES LINE-BUFFER.
+           03  LBUF-CH PIC X OCCURS 80.
+       01  REMAINING-LEN PIC 9(4).
+       01  COPY-LEN PIC 9(4).
+       01  SPACE-POS PIC 9(4).
+       01  DISP-LEN PIC 99 VALUE 80.
+       01  CCX      PIC 9999.
+       01  LCX      PIC 9999.
+       01  WS-TIME     PIC X(06).
+       01  FILLER REDEFINES WS-TIME.
+           03  WS-HH   PIC 99.
+           03  WS-MM   PIC 99.
+           03  WS-SS   PIC 99.
+       01  WS-TOT-SECS  PIC S9(7) COMP-3.
+       01  WS-SEED  PIC S9(5) COMP-3.
+       01  WS-CURR-VALUE   PIC S9(13) COMP-3.
+       01  TEMP1               PIC S9(13) COMP-3.
+       01  TEMP2              PIC S9(13) COMP-3.
+       01  TEMP3             PIC S9(13) COMP-3.
+       01  RESULT             PIC S9(13) COMP-3.
+       01  NEXT-STATE          PIC S9(13) COMP-3.
+       01  CURR-VAL            PIC S9(13) COMP-3.
+       01  RAND-AREA.
+        05  MULT-FACTOR        PIC 9(5)   VALUE 7.
+   	    05  INCRVAL            PIC 9(5)   VALUE 3.
+   	    05  MODULUS-VAL      PIC 9(6)   VALUE 11.
+   	    05  MOD5               PIC 9(1)   VALUE 5.
+       01  REDISP-X PIC X.
+       01  FILLER REDEFINES REDISP-X.
+         03  REDISP PIC 9,
+       01  RESULTS-WRITTEN-SW PIC X VALUE 'N'.
+           88  RESULTS-ALREADY-WRITTEN VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *    MOVE 1 TO  DEBUG-MODE-SW.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           DISPLAY 'TRAIT DESCRIPTION LANGUAGE CODE (BLANK=EN): '.
+           ACCEPT RUN-LANG-CODE.
+           IF RUN-LANG-CODE = SPACES
+               MOVE 'EN' TO RUN-LANG-CODE
+           END-IF.
+           OPEN EXTEND BIG5-RESULTS-FILE.
+           IF WS-FS-RESULTS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN BIG5-RESULTS-FILE - STATUS '
+                  WS-FS-RESULTS
+               STOP RUN
+           END-IF.
+           PERFORM LOAD-BIGFIVE.
+           PERFORM LOAD-TRAITS.
+           PERFORM VALIDATE-TRAIT-XREF.
+           PERFORM LOAD-NORMS.
+           DISPLAY 'RUN MODE: 1=INTERACTIVE 2=BATCH 3=EXPORT CATALOG'.
+           ACCEPT RUN-MODE-X.
+           IF RUN-MODE-X NUMERIC AND RUN-MODE = 2
+               PERFORM RUN-BATCH
+           ELSE
+               IF RUN-MODE-X NUMERIC AND RUN-MODE = 3
+                   PERFORM EXPORT-TRAIT-CATALOG
+               ELSE
+                   PERFORM RUN-INTERACTIVE
+               END-IF
+           END-IF.
+           CLOSE BIG5-RESULTS-FILE.
+           GOBACK.
+       RUN-INTERACTIVE.
+           PERFORM GET-RESPONDENT-INFO.
+      *   IF DEBUG-MODE
+      *    PERFORM RAND-ANSWERS
+      *    ELSE
+           PERFORM ACCEPT-ANSWERS.
+           PERFORM COMPUTE-SCORES.
+           PERFORM SHOW-SCORES.
+           DISPLAY 'RE-DISPLAY?(1=YES)'.
+           ACCEPT REDISP-X.
+           PERFORM RE-DISPLAY
+           UNTIL NOT (REDISP-X NUMERIC AND REDISP= 1).
+       RE-DISPLAY.
+           PERFORM SHOW-SCORES.
+           DISPLAY 'RE-DISPLAY?(1=YES)'.
+           ACCEPT REDISP-X.
+       RUN-BATCH.
+           OPEN INPUT ANSWERS-FILE.
+           IF WS-FS-ANSWERS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN ANSWERS-FILE - STATUS '
+                  WS-FS-ANSWERS
+               CLOSE BIG5-RESULTS-FILE
+               STOP RUN
+           END-IF.
+           PERFORM READ-ANSWERS.
+           PERFORM SCORE-ANSWER-SHEET UNTIL NO-MORE-ANSWERS.
+           CLOSE ANSWERS-FILE.
+       SCORE-ANSWER-SHEET.
+           MOVE 'N' TO RESULTS-WRITTEN-SW.
+           MOVE AF-RESP-ID TO RESP-ID.
+           MOVE AF-RESP-NAME TO RESP-NAME.
+           MOVE AF-RESP-DEPT TO RESP-DEPT.
+           MOVE AF-AGE-BAND TO RESP-AGE-BAND.
+           MOVE AF-GENDER TO RESP-GENDER.
+           PERFORM COPY-SHEET-TO-ANS VARYING BFX FROM 1 BY +1
+               UNTIL BFX > BF-COUNT.
+           PERFORM COMPUTE-SCORES.
+           PERFORM SHOW-SCORES.
+           PERFORM READ-ANSWERS.
+       COPY-SHEET-TO-ANS.
+           IF AF-ANSWER (BFX) NUMERIC
+              AND AF-ANSWER (BFX) >= 1 AND AF-ANSWER (BFX) <= 5
+               MOVE AF-ANSWER (BFX) TO ANS-VALUE (BFX)
+           ELSE
+               DISPLAY 'RESPONDENT ' AF-RESP-ID ' ITEM ' BFX
+                  ' INVALID ANSWER ' AF-ANSWER (BFX)
+                  ' - DEFAULTED TO NEUTRAL'
+               MOVE 3 TO ANS-VALUE (BFX)
+           END-IF.
+       READ-ANSWERS.
+           READ ANSWERS-FILE INTO ANSWER-SHEET
+           AT END MOVE 'Y' TO NO-MORE-ANSWERS-SW.
+       EXPORT-TRAIT-CATALOG.
+           OPEN OUTPUT TRAIT-EXTRACT-FILE.
+           IF WS-FS-XTRACT NOT = '00'
+               DISPLAY 'UNABLE TO OPEN TRAIT-EXTRACT-FILE - STATUS '
+                  WS-FS-XTRACT
+               CLOSE BIG5-RESULTS-FILE
+               STOP RUN
+           END-IF.
+           PERFORM EXPORT-ONE-TRAIT VARYING SCX FROM 1 BY 1
+              UNTIL SCX > 5.
+           CLOSE TRAIT-EXTRACT-FILE.
+       EXPORT-ONE-TRAIT.
+           MOVE SCX TO TX-TRAIT-ID.
+           MOVE 0 TO TX-LEVEL.
+           MOVE TR-TRAIT-DESC (SCX) TO TX-DESC.
+           WRITE TRAIT-EXTRACT-RECORD.
+           IF WS-FS-XTRACT NOT = '00'
+               DISPLAY 'ERROR WRITING TRAIT-EXTRACT-FILE - STATUS '
+                  WS-FS-XTRACT
+               STOP RUN
+           END-IF.
+           PERFORM EXPORT-ONE-LEVEL VARYING LVX FROM 1 BY 1
+              UNTIL LVX > 3.
+       EXPORT-ONE-LEVEL.
+           MOVE SCX TO TX-TRAIT-ID.
+           MOVE LVX TO TX-LEVEL.
+           MOVE TR-TRAIT-LEVEL-DESC (SCX, LVX) TO TX-DESC.
+           WRITE TRAIT-EXTRACT-RECORD.
+           IF WS-FS-XTRACT NOT = '00'
+               DISPLAY 'ERROR WRITING TRAIT-EXTRACT-FILE - STATUS '
+                  WS-FS-XTRACT
+               STOP RUN
+           END-IF.
+       GET-RESPONDENT-INFO.
+           DISPLAY ' '.
+           DISPLAY 'EMPLOYEE ID:'.
+           ACCEPT RESP-ID.
+           DISPLAY 'EMPLOYEE NAME:'.
+           ACCEPT RESP-NAME.
+           DISPLAY 'DEPARTMENT:'.
+           ACCEPT RESP-DEPT.
+           DISPLAY 'AGE BAND (20,30,40,50,60):'.
+           ACCEPT RESP-AGE-BAND.
+           DISPLAY 'GENDER (M/F):'.
+           ACCEPT RESP-GENDER.
+       LOAD-BIGFIVE.
+            OPEN INPUT BIGFIVE-FILE.
+            MOVE 0 TO BF-COUNT.
+            PERFORM READ-BIGFIVE.
+            PERFORM PROCESS-BIGFIVE UNTIL NO-MORE-BIGFIVE.
+            CLOSE BIGFIVE-FILE.
+       PROCESS-BIGFIVE.
+           IF BF-COUNT NOT < BF-MAX-ITEMS
+               DISPLAY 'BIGFIVE-FILE EXCEEDS BF-TABLE-AREA CAPACITY OF '
+                   BF-MAX-ITEMS ' ITEMS - LOAD ABORTED'
+               CLOSE BIGFIVE-FILE
+               CLOSE BIG5-RESULTS-FILE
+               STOP RUN.
+           ADD 1 TO BF-COUNT.
+           MOVE BIGFIVE-RECORD TO BF-REC (BF-COUNT).
+           PERFORM READ-BIGFIVE.
+
+       READ-BIGFIVE.
+           READ BIGFIVE-FILE
+           AT END MOVE 'Y' TO NO-MORE-BIGFIVE-SW.
+
+       LOAD-TRAITS.
+            OPEN INPUT TRAITS-FILE.
+            MOVE 0 TO TR-COUNT.
+
+            PERFORM READ-TRAITS.
+            PERFORM PROCESS-TRAITS
+               UNTIL NO-MORE-TRAITS.
+
+            CLOSE TRAITS-FILE.
+       PROCESS-TRAITS.
+      *    DISPLAY TR-REC-ID ' ' TR-REC-LVL ' ' TR-REC-DESC.
+           IF TR-REC-LANG = RUN-LANG-CODE
+               ADD 1 TO TR-COUNT
+               IF TR-REC-LVL = 0
+                   MOVE TR-REC-DESC    TO TR-TRAIT-DESC (TR-REC-ID)
+               ELSE
+                    MOVE TR-REC-DESC
+                   TO TR-TRAIT-LEVEL-DESC (TR-REC-ID, TR-REC-LVL)
+               END-IF
+           END-IF.
+
+           PERFORM READ-TRAITS.
+       READ-TRAITS.
+           READ TRAITS-FILE INTO TR-RECORD
+           AT END MOVE 'Y' TO NO-MORE-TRAITS-SW.
+
+       VALIDATE-TRAIT-XREF.
+           MOVE 'N' TO VALIDATION-ERROR-SW.
+           PERFORM CLEAR-TRAIT-USED VARYING SCX FROM 1 BY 1
+              UNTIL SCX > 5.
+           PERFORM MARK-TRAIT-USED VARYING BFX FROM 1 BY 1
+              UNTIL BFX > BF-COUNT.
+           PERFORM CHECK-TRAIT-XREF VARYING SCX FROM 1 BY 1
+              UNTIL SCX > 5.
+           IF VALIDATION-FAILED
+               DISPLAY 'TRAIT DEFINITIONS INCOMPLETE - SURVEY ABORTED'
+               CLOSE BIG5-RESULTS-FILE
+               STOP RUN
+           END-IF.
+       CLEAR-TRAIT-USED.
+           MOVE 'N' TO TRAIT-USED (SCX).
+       MARK-TRAIT-USED.
+           MOVE 'Y' TO TRAIT-USED (BF-TRAIT-SCX (BFX)).
+       CHECK-TRAIT-XREF.
+           IF TRAIT-USED (SCX) = 'Y'
+               IF TR-TRAIT-DESC (SCX) = SPACES
+                   DISPLAY 'TRAIT ' SCX ' - NO LEVEL-0 NAME'
+                   MOVE 'Y' TO VALIDATION-ERROR-SW
+               END-IF
+               PERFORM CHECK-TRAIT-LEVEL VARYING LVX FROM 1 BY 1
+                  UNTIL LVX > 3
+           END-IF.
+       CHECK-TRAIT-LEVEL.
+           IF TR-TRAIT-LEVEL-DESC (SCX, LVX) = SPACES
+               DISPLAY 'TRAIT ' SCX ' LEVEL ' LVX
+                  ' - DESCRIPTION MISSING IN TRAITS-FILE'
+               MOVE 'Y' TO VALIDATION-ERROR-SW
+           END-IF.
+
+       LOAD-NORMS.
+            MOVE 0 TO NM-COUNT.
+            OPEN INPUT NORMS-FILE.
+            IF WS-FS-NORMS = '00'
+                PERFORM READ-NORMS
+                PERFORM PROCESS-NORMS
+                   UNTIL NO-MORE-NORMS
+                CLOSE NORMS-FILE
+            ELSE
+                DISPLAY 'NORMS-FILE NOT AVAILABLE - STATUS '
+                   WS-FS-NORMS ' - NORM SCORING DISABLED'
+            END-IF.
+       PROCESS-NORMS.
+           IF NM-COUNT NOT < NM-MAX-ENTRIES
+               DISPLAY 'NORMS-FILE EXCEEDS NORMS-TABLE CAPACITY OF '
+                   NM-MAX-ENTRIES ' ENTRIES - LOAD ABORTED'
+               CLOSE NORMS-FILE
+               CLOSE BIG5-RESULTS-FILE
+               STOP RUN.
+           ADD 1 TO NM-COUNT.
+           MOVE NM-TRAIT-ID TO NM-E-TRAIT-ID (NM-COUNT).
+           MOVE NM-AGE-BAND TO NM-E-AGE-BAND (NM-COUNT).
+           MOVE NM-GENDER   TO NM-E-GENDER   (NM-COUNT).
+           MOVE NM-MEAN     TO NM-E-MEAN     (NM-COUNT).
+           MOVE NM-SD       TO NM-E-SD       (NM-COUNT).
+           PERFORM READ-NORMS.
+       READ-NORMS.
+           READ NORMS-FILE INTO NORM-RECORD
+           AT END MOVE 'Y' TO NO-MORE-NORMS-SW.
+
+       RAND-ANSWERS.
+           ACCEPT WS-TIME FROM TIME.
+           DISPLAY WS-TIME.
+      *    DISPLAY 'DEBUGGING MODE'.
+           COMPUTE WS-TOT-SECS = WS-HH * 3600 + WS-MM * 60 + WS-SS.
+           DIVIDE WS-TOT-SECS BY MODULUS-VAL
+               GIVING TEMP1 REMAINDER WS-SEED.
+           MOVE WS-SEED TO CURR-VAL.
+      *    MOVE 0 TO CURR-VAL
+           PERFORM GET-NEXT-RAND
+                VARYING BFX FROM 1 BY +1
+                UNTIL BFX >    BF-COUNT.
+
+
+       GET-NEXT-RAND.
+           COMPUTE NEXT-STATE =
+           (CURR-VAL * MULT-FACTOR) + INCRVAL.
+           DIVIDE NEXT-STATE BY MODULUS-VAL GIVING TEMP1 REMAINDER TEMP2.
+           DIVIDE TEMP2 BY MOD5 GIVING TEMP3 REMAINDER RESULT.
+           ADD 1 TO RESULT.
+
+	       MOVE RESULT TO ANS.
+	       MOVE TEMP2 TO CURR-VAL.
+           MOVE ANS TO ANS-VALUE (BFX).
+
+       ACCEPT-ANSWERS.
+           DISPLAY MSG1 ' (' BF-COUNT ' items)'.
+           DISPLAY MSG2.
+           DISPLAY MSG3.
+
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM GET-STMT-ANSWER VARYING BFX FROM CK-START-BFX BY +1
+           UNTIL BFX > BF-COUNT.
+           PERFORM CLOSE-CHECKPOINT.
+       GET-STMT-ANSWER.
+            PERFORM GET-ANSWER.
+            PERFORM GET-ANSWER
+                UNTIL ANS-X NUMERIC AND NOT (ANS<1 OR ANS>5).
+
+           MOVE ANS TO ANS-VALUE(BFX).
+           DIVIDE BFX BY CK-CHECKPOINT-INTERVAL GIVING CK-TEMP-DIV
+              REMAINDER CK-TEMP-REM.
+           IF CK-TEMP-REM = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       GET-ANSWER.
+               MOVE BFX TO SEQNO .
+               DISPLAY ' '.
+               DISPLAY SEQNO  ' ' BF-QUESTION (BFX).
+               DISPLAY CHOICES.
+               DISPLAY 'Select the answer that best applies to you'.
+               ACCEPT ANS-X.
+
+       LOAD-CHECKPOINT.
+           MOVE 1 TO CK-START-BFX.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-FS-CKPT NOT = '00'
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           MOVE RESP-ID TO CK-RESP-ID.
+           READ CHECKPOINT-FILE
+               INVALID KEY CONTINUE
+           END-READ.
+           IF WS-FS-CKPT = '00'
+               COMPUTE CK-START-BFX = CK-LAST-BFX + 1
+               PERFORM COPY-CKANS-TO-ANS VARYING CKX FROM 1 BY 1
+                   UNTIL CKX > BF-COUNT
+           END-IF.
+       COPY-CKANS-TO-ANS.
+           MOVE CK-ANSWERS (CKX) TO ANS-VALUE (CKX).
+       WRITE-CHECKPOINT.
+           MOVE RESP-ID TO CK-RESP-ID.
+           MOVE BFX TO CK-LAST-BFX.
+           PERFORM COPY-ANS-TO-CKANS VARYING CKX FROM 1 BY 1
+               UNTIL CKX > BF-COUNT.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+       COPY-ANS-TO-CKANS.
+           MOVE ANS-VALUE (CKX) TO CK-ANSWERS (CKX).
+       CLOSE-CHECKPOINT.
+           MOVE RESP-ID TO CK-RESP-ID.
+           DELETE CHECKPOINT-FILE
+               INVALID KEY CONTINUE
+           END-DELETE.
+           CLOSE CHECKPOINT-FILE.
+
+       COMPUTE-SCORES.
+           PERFORM CLEAR-SUM-TRAIT
+             VARYING SCX FROM 1 BY +1 UNTIL SCX > 5.
+
+
+           PERFORM SCORE-SUM-TRAIT VARYING BFX FROM 1 BY +1
+             UNTIL BFX > BF-COUNT.
+
+       CLEAR-SUM-TRAIT.
+           MOVE ZEROES TO SUM-TRAIT (SCX).
+       SCORE-SUM-TRAIT.
+              MOVE BF-TRAIT-SCX (BFX) TO SCX.
+
+               IF BF-NEG-FLAG (BFX) = ' '
+                   MOVE ANS-VALUE (BFX) TO TEMP2
+                   ADD TEMP2 TO SUM-TRAIT(SCX)
+               ELSE
+                   SUBTRACT ANS-VALUE(BFX) FROM 6 GIVING TEMP2
+                   ADD TEMP2 TO SUM-TRAIT(SCX).
+
+      *        DISPLAY 'BFC=' BFX ' SEQ=' SEQ-ID
+      *        ' SCX=' SCX ' scor=' ANS-VALUE(BFX) ' ADJS=' TEMP2.
+       SHOW-SCORES.
+           DISPLAY ' '.
+           DISPLAY 'RESULTS FOR ' RESP-ID ' ' RESP-NAME ' - ' RESP-DEPT.
+           PERFORM SHOW-TRAIT-SCORE
+           VARYING SCX FROM 1 BY +1 UNTIL SCX>5.
+           IF NOT RESULTS-ALREADY-WRITTEN
+               PERFORM WRITE-RESULTS-HISTORY
+               MOVE 'Y' TO RESULTS-WRITTEN-SW.
+       WRITE-RESULTS-HISTORY.
+           MOVE WS-RUN-DATE TO BR-RUN-DATE.
+           MOVE RESP-ID TO BR-RESP-ID.
+           MOVE RESP-NAME TO BR-RESP-NAME.
+           MOVE RESP-DEPT TO BR-RESP-DEPT.
+           PERFORM COPY-TRAIT-TO-HISTORY VARYING SCX FROM 1 BY +1
+               UNTIL SCX > 5.
+           WRITE BIG5-RESULTS-RECORD FROM BIG5-RESULT-REC.
+           IF WS-FS-RESULTS NOT = '00'
+               DISPLAY 'ERROR WRITING BIG5-RESULTS-FILE - STATUS '
+                  WS-FS-RESULTS
+               STOP RUN
+           END-IF.
+       COPY-TRAIT-TO-HISTORY.
+           MOVE SUM-TRAIT (SCX) TO BR-SUM-TRAIT (SCX).
+           MOVE PCT-TRAIT (SCX) TO BR-PCT-TRAIT (SCX).
+       SHOW-TRAIT-SCORE.
+            COMPUTE  PCT-TRAIT (SCX)
+               = SUM-TRAIT (SCX) / BF-COUNT * 100.
+
+               IF PCT-TRAIT(SCX) < 34.0
+                   MOVE 1 TO LVX
+               ELSE
+                   IF PCT-TRAIT (SCX) > 66.0
+                       MOVE 3 TO LVX
+                   ELSE
+                       MOVE 2 TO LVX.
+
+               MOVE PCT-TRAIT (SCX) TO DSP-TRAIT .
+      *       DISPLAY SCX ':' SUM-TRAIT (SCX) ' ' PCT-TRAIT (SCX)
+      *       ' ' DSP-TRAIT  '%'
+      *        ' LVL=' LVX.
+               DISPLAY ' '.
+               DISPLAY LBL-TRAIT(SCX) ' ' DSP-TRAIT  '%'
+      *        DISPLAY TR-TRAIT-DESC (SCX).
+      *        DISPLAY TR-TRAIT-LEVEL-DESC(SCX,LVX).
+               MOVE TR-TRAIT-DESC (SCX) TO INPSTR-TEXT
+               PERFORM WORD-WRAP-INPSTR.
+               MOVE TR-TRAIT-LEVEL-DESC(SCX,LVX) TO INPSTR-TEXT.
+               PERFORM WORD-WRAP-INPSTR.
+
+               PERFORM FIND-NORM-ENTRY.
+               IF NORM-FOUND
+                   COMPUTE T-SCORE-TRAIT ROUNDED =
+                      ((SUM-TRAIT (SCX) - NM-E-MEAN (NM-MATCH-IDX))
+                         / NM-E-SD (NM-MATCH-IDX)) * 10 + 50
+                   MOVE T-SCORE-TRAIT TO DSP-T-SCORE
+                   DISPLAY '  NORM T-SCORE (AGE ' RESP-AGE-BAND
+                      ' GENDER ' RESP-GENDER '): ' DSP-T-SCORE
+               ELSE
+                   DISPLAY '  (NO NORM DATA FOR THIS BRACKET)'
+               END-IF.
+       FIND-NORM-ENTRY.
+           MOVE 'N' TO NORM-FOUND-SW.
+           PERFORM TEST-NORM-ENTRY VARYING NMX FROM 1 BY 1
+              UNTIL NMX > NM-COUNT OR NORM-FOUND.
+       TEST-NORM-ENTRY.
+           IF NM-E-TRAIT-ID (NMX) = SCX
+              AND NM-E-AGE-BAND (NMX) = RESP-AGE-BAND
+              AND NM-E-GENDER (NMX) = RESP-GENDER
+               MOVE 'Y' TO NORM-FOUND-SW
+               MOVE NMX TO NM-MATCH-IDX.
+
+       WORD-WRAP-INPSTR.
+            MOVE 1 TO INDEX-POS.
+           PERFORM WORD-WRAP UNTIL INDEX-POS > INPSTR-LENGTH.
+
+       WORD-WRAP.
+           COMPUTE REMAINING-LEN = INPSTR-LENGTH - INDEX-POS + 1.
+           MOVE 1 TO LCX.
+           MOVE INDEX-POS TO CCX.
+           PERFORM INPSTR-TO-LINE UNTIL LCX > DISP-LEN,
+           IF REMAINING-LEN > DISP-LEN
+               MOVE  DISP-LEN TO COPY-LEN
+               PERFORM FIND-SPACE-BACKWARDS
+           ELSE
+               MOVE REMAINING-LEN TO COPY-LEN.
+           MOVE SPACES TO LINE-BUFFER.
+           MOVE 1 TO LCX.
+           MOVE INDEX-POS TO CCX.
+           PERFORM INPSTR-TO-LINE UNTIL LCX > COPY-LEN.
+           DISPLAY LINE-BUFFER.
+           ADD COPY-LEN TO INDEX-POS.
+       INPSTR-TO-LINE.
+           MOVE INPS-CH (CCX) TO LBUF-CH (LCX).
+           ADD 1 TO LCX.
+           ADD 1 TO CCX.
+
+       FIND-SPACE-BACKWARDS.
+           MOVE  DISP-LEN TO SPACE-POS,
+           PERFORM BACK-SPACE
+           UNTIL SPACE-POS < 1 OR LBUF-CH(SPACE-POS)  = ' '.
+
+           IF SPACE-POS > 1
+               MOVE SPACE-POS TO COPY-LEN.
+
+       BACK-SPACE.
+           SUBTRACT 1 FROM SPACE-POS.
+       SKIP-TO-NEXT-WORD.
+           IF INDEX-POS < INPSTR-LENGTH AND
+              INPS-CH(INDEX-POS) IS NOT EQUAL TO ' '
+               ADD 1 TO INDEX-POS
+           ELSE
+              NEXT SENTENCE.
