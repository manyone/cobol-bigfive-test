@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTRPT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BIG5-RESULTS-FILE
+               ASSIGN TO UT-S-RESULTS
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RESULTS.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BIG5-RESULTS-FILE
+              RECORD CONTAINS 120 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  BIG5-RESULTS-RECORD.
+           03 FILLER PIC X(120).
+
+       WORKING-STORAGE SECTION.
+           COPY BIG5RSLT.
+
+       01  WS-FS-RESULTS   PIC X(02).
+       01  EOF-FLAGS.
+           03 NO-MORE-RESULTS-SW PIC X VALUE SPACE.
+               88 NO-MORE-RESULTS VALUE 'Y'.
+
+       01  SCX PIC 9.
+       01  DTX PIC 99.
+
+       01  TRAIT-LABELS.
+           03  FILLER PIC X(20) VALUE 'EXTRAVERSION'.
+           03  FILLER PIC X(20) VALUE 'AGREEABLENESS'.
+           03  FILLER PIC X(20) VALUE 'CONSCIENTIOUSNESS'.
+           03  FILLER PIC X(20) VALUE 'EMOTIONAL STABILITY'.
+           03  FILLER PIC X(20) VALUE 'INTELLECT'.
+       01  FILLER REDEFINES TRAIT-LABELS.
+           03  TRAIT-LABEL PIC X(20) OCCURS 5 TIMES.
+
+       01  DEPT-TABLE-AREA.
+           03  DT-COUNT    PIC 99 VALUE 0.
+           03  DT-MAX-ENTRIES PIC 99 VALUE 50.
+           03  DT-ENTRY OCCURS 50 TIMES.
+               05  DT-DEPT-NAME    PIC X(20).
+               05  DT-RESP-COUNT   PIC 999.
+               05  DT-TRAIT OCCURS 5 TIMES.
+                   07  DT-SUM-TOTAL    PIC 9(7).
+                   07  DT-PCT-TOTAL    PIC 9(7)V9.
+                   07  DT-AVG-SUM      PIC 999V9.
+                   07  DT-AVG-PCT      PIC 999V9.
+
+       01  GRAND-TOTAL-AREA.
+           03  GT-RESP-COUNT   PIC 999.
+           03  GT-TRAIT OCCURS 5 TIMES.
+               05  GT-SUM-TOTAL    PIC 9(7).
+               05  GT-PCT-TOTAL    PIC 9(7)V9.
+               05  GT-AVG-SUM      PIC 999V9.
+               05  GT-AVG-PCT      PIC 999V9.
+
+       01  DEPT-FOUND-SW PIC X VALUE 'N'.
+           88  DEPT-FOUND VALUE 'Y'.
+       01  DT-MATCH-IDX PIC 99.
+
+       01  DSP-AVG-SUM   PIC ZZ9.9.
+       01  DSP-AVG-PCT   PIC ZZ9.9.
+
+       PROCEDURE DIVISION.
+           PERFORM LOAD-RESULTS.
+           PERFORM PRINT-REPORT.
+           GOBACK.
+
+       LOAD-RESULTS.
+           MOVE 0 TO DT-COUNT.
+           MOVE 0 TO GT-RESP-COUNT.
+           PERFORM CLEAR-GRAND-TRAIT VARYING SCX FROM 1 BY 1
+              UNTIL SCX > 5.
+           OPEN INPUT BIG5-RESULTS-FILE.
+           IF WS-FS-RESULTS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN BIG5-RESULTS-FILE - STATUS '
+                  WS-FS-RESULTS
+               STOP RUN
+           END-IF.
+           PERFORM READ-RESULTS.
+           PERFORM PROCESS-RESULT UNTIL NO-MORE-RESULTS.
+           CLOSE BIG5-RESULTS-FILE.
+       CLEAR-GRAND-TRAIT.
+           MOVE 0 TO GT-SUM-TOTAL (SCX).
+           MOVE 0 TO GT-PCT-TOTAL (SCX).
+       READ-RESULTS.
+           READ BIG5-RESULTS-FILE INTO BIG5-RESULT-REC
+           AT END MOVE 'Y' TO NO-MORE-RESULTS-SW.
+       PROCESS-RESULT.
+           PERFORM FIND-DEPT-ENTRY.
+           IF NOT DEPT-FOUND
+               IF DT-COUNT NOT < DT-MAX-ENTRIES
+                   DISPLAY 'MORE THAN ' DT-MAX-ENTRIES
+                      ' DEPARTMENTS IN RESULTS FILE - REPORT ABORTED'
+                   CLOSE BIG5-RESULTS-FILE
+                   STOP RUN
+               END-IF
+               ADD 1 TO DT-COUNT
+               MOVE DT-COUNT TO DT-MATCH-IDX
+               MOVE BR-RESP-DEPT TO DT-DEPT-NAME (DT-MATCH-IDX)
+               MOVE 0 TO DT-RESP-COUNT (DT-MATCH-IDX)
+               PERFORM CLEAR-DEPT-TRAIT VARYING SCX FROM 1 BY 1
+                  UNTIL SCX > 5
+           END-IF.
+           ADD 1 TO DT-RESP-COUNT (DT-MATCH-IDX).
+           ADD 1 TO GT-RESP-COUNT.
+           PERFORM ACCUM-TRAIT VARYING SCX FROM 1 BY 1 UNTIL SCX > 5.
+           PERFORM READ-RESULTS.
+       CLEAR-DEPT-TRAIT.
+           MOVE 0 TO DT-SUM-TOTAL (DT-MATCH-IDX, SCX).
+           MOVE 0 TO DT-PCT-TOTAL (DT-MATCH-IDX, SCX).
+       ACCUM-TRAIT.
+           ADD BR-SUM-TRAIT (SCX) TO DT-SUM-TOTAL (DT-MATCH-IDX, SCX).
+           ADD BR-PCT-TRAIT (SCX) TO DT-PCT-TOTAL (DT-MATCH-IDX, SCX).
+           ADD BR-SUM-TRAIT (SCX) TO GT-SUM-TOTAL (SCX).
+           ADD BR-PCT-TRAIT (SCX) TO GT-PCT-TOTAL (SCX).
+       FIND-DEPT-ENTRY.
+           MOVE 'N' TO DEPT-FOUND-SW.
+           PERFORM TEST-DEPT-ENTRY VARYING DTX FROM 1 BY 1
+              UNTIL DTX > DT-COUNT OR DEPT-FOUND.
+       TEST-DEPT-ENTRY.
+           IF DT-DEPT-NAME (DTX) = BR-RESP-DEPT
+               MOVE 'Y' TO DEPT-FOUND-SW
+               MOVE DTX TO DT-MATCH-IDX.
+
+       PRINT-REPORT.
+           DISPLAY ' '.
+           DISPLAY 'BIG FIVE DEPARTMENT ROLL-UP REPORT'.
+           DISPLAY ' '.
+           PERFORM PRINT-DEPT VARYING DTX FROM 1 BY 1
+              UNTIL DTX > DT-COUNT.
+           PERFORM PRINT-GRAND-TOTAL.
+       PRINT-DEPT.
+           DISPLAY ' '.
+           DISPLAY 'DEPARTMENT: ' DT-DEPT-NAME (DTX)
+              '   RESPONDENTS: ' DT-RESP-COUNT (DTX).
+           PERFORM PRINT-DEPT-TRAIT VARYING SCX FROM 1 BY 1
+              UNTIL SCX > 5.
+       PRINT-DEPT-TRAIT.
+           COMPUTE DT-AVG-SUM (DTX, SCX) ROUNDED =
+              DT-SUM-TOTAL (DTX, SCX) / DT-RESP-COUNT (DTX).
+           COMPUTE DT-AVG-PCT (DTX, SCX) ROUNDED =
+              DT-PCT-TOTAL (DTX, SCX) / DT-RESP-COUNT (DTX).
+           MOVE DT-AVG-SUM (DTX, SCX) TO DSP-AVG-SUM.
+           MOVE DT-AVG-PCT (DTX, SCX) TO DSP-AVG-PCT.
+           DISPLAY '  ' TRAIT-LABEL (SCX) ' AVG-SUM=' DSP-AVG-SUM
+              ' AVG-PCT=' DSP-AVG-PCT '%'.
+       PRINT-GRAND-TOTAL.
+           DISPLAY ' '.
+           IF GT-RESP-COUNT = 0
+               DISPLAY 'NO RESULTS ON FILE'
+           ELSE
+               DISPLAY 'GRAND TOTAL   RESPONDENTS: ' GT-RESP-COUNT
+               PERFORM PRINT-GRAND-TRAIT VARYING SCX FROM 1 BY 1
+                  UNTIL SCX > 5
+           END-IF.
+       PRINT-GRAND-TRAIT.
+           COMPUTE GT-AVG-SUM (SCX) ROUNDED =
+              GT-SUM-TOTAL (SCX) / GT-RESP-COUNT.
+           COMPUTE GT-AVG-PCT (SCX) ROUNDED =
+              GT-PCT-TOTAL (SCX) / GT-RESP-COUNT.
+           MOVE GT-AVG-SUM (SCX) TO DSP-AVG-SUM.
+           MOVE GT-AVG-PCT (SCX) TO DSP-AVG-PCT.
+           DISPLAY '  ' TRAIT-LABEL (SCX) ' AVG-SUM=' DSP-AVG-SUM
+              ' AVG-PCT=' DSP-AVG-PCT '%'.
